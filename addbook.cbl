@@ -9,34 +9,166 @@
        FILE-CONTROL.
            SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
            ASSIGN TO "library.db"
-           ORGANIZATION IS RELATIVE
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
            FILE STATUS IS DBS.
- 
+
+           SELECT ACQUISITIONS-FILE *> New-book batch load input
+           ASSIGN TO "./acquisitions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ACQ-STATUS.
+
+           SELECT TRANSACTION-LOG *> Audit trail of catalog changes
+           ASSIGN TO "./transaction.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TLS.
+
+           SELECT LOCK-FILE *> In-use guard so two jobs can't clobber each other
+           ASSIGN TO "./library.lck"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LKS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LIBRARY-DATABASE
            DATA RECORD IS LIBRARY-RECORD.
 
-       01  LIBRARY-RECORD.
-           05 BOOK-TITLE       PIC X(25).
-           05 BOOK-AUTHOR      PIC X(20).
-           05 BOOK-PUBLISHER   PIC X(20).
-           05 BOOK-YEAR        PIC 9(4).
-           05 BOOK-ISBN        PIC 9(10).
-           
+           COPY "librec.cpy".
+
+       FD  TRANSACTION-LOG
+           DATA RECORD IS AUDIT-RECORD.
+
+           COPY "auditrec.cpy".
+
+       FD  LOCK-FILE
+           DATA RECORD IS LOCK-RECORD.
+       01  LOCK-RECORD                  PIC X(12).
+
+       FD  ACQUISITIONS-FILE
+           DATA RECORD IS ACQUISITION-RECORD.
+
+       01  ACQUISITION-RECORD.
+           05 ACQ-TITLE        PIC X(25).
+           05 ACQ-AUTHOR       PIC X(20).
+           05 ACQ-PUBLISHER    PIC X(20).
+           05 ACQ-YEAR         PIC 9(4).
+           05 ACQ-ISBN         PIC 9(10).
+           05 ACQ-CATEGORY     PIC X(15).
+
        WORKING-STORAGE SECTION.
-      01 DBS                      PIC X(2).
-         88 DBS-OK                      VALUE "00".
- 
+      01 WS-MODE                   PIC 9 VALUE 1.
+      01 DBS                       PIC X(2).
+         88 DBS-OK                       VALUE "00".
+         88 DBS-FILE-NOT-FOUND           VALUE "35".
+      01 ACQ-STATUS                PIC X(2).
+         88 ACQ-OK                       VALUE "00".
+      01 WS-ACQ-EOF                PIC X(2) VALUE "N".
+         88 ACQ-EOF-REACHED              VALUE "Y".
+      01 WS-ADDED-COUNT            PIC 9(5) COMP VALUE 0.
+      01 WS-COPY-COUNT             PIC 9(5) COMP VALUE 0.
+      01 WS-REJECTED-COUNT         PIC 9(5) COMP VALUE 0.
+      01 WS-DUPLICATE              PIC X(2) VALUE "N".
+         88 ISBN-IS-DUPLICATE             VALUE "Y".
+      01 WS-ISBN-MISMATCH          PIC X(2) VALUE "N".
+         88 ISBN-MISMATCH-FOUND           VALUE "Y".
+      01 WS-ENTERED-TITLE          PIC X(25).
+      01 WS-ENTERED-AUTHOR         PIC X(20).
+      01 WS-COPIES-BEFORE          PIC 9(3).
+      01 WS-ISBN-VALID             PIC X(2) VALUE "N".
+         88 ISBN-IS-VALID                 VALUE "Y".
+      01 WS-ISBN-WORK              PIC 9(10).
+      01 WS-ISBN-DIGITS REDEFINES WS-ISBN-WORK.
+         05 WS-ISBN-DIGIT          PIC 9 OCCURS 10 TIMES.
+      01 WS-ISBN-SUM               PIC S9(5).
+      01 WS-I                      PIC 9(2) COMP.
+      01 WS-YEAR-VALID             PIC X(2) VALUE "N".
+         88 YEAR-IS-VALID                 VALUE "Y".
+      01 WS-CURRENT-YEAR           PIC 9(4).
+      01 TLS                       PIC X(2).
+         88 TLS-OK                       VALUE "00".
+      01 WS-AUDIT-ACTION           PIC X(8).
+      01 LKS                       PIC X(2).
+         88 LKS-OK                       VALUE "00".
+      01 WS-LOCK-HELD              PIC X(2) VALUE "N".
+         88 LOCK-IS-HELD                 VALUE "Y".
+      01 WS-LOCK-FILENAME          PIC X(40) VALUE "./library.lck".
+      01 WS-LOCK-DELETE-RESULT     PIC S9(9) COMP-5.
+
       PROCEDURE DIVISION.
-           OPEN EXTEND LIBRARY-DATABASE. *> Try opening database file
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASE
+           DISPLAY "1. Add a book interactively"
+           DISPLAY "2. Batch-load new acquisitions from a file"
+           DISPLAY "Please enter a choice: "
+           ACCEPT WS-MODE
+           EVALUATE WS-MODE
+               WHEN 1 PERFORM ADD-BOOK-INTERACTIVE
+               WHEN 2 PERFORM ADD-BOOKS-BATCH
+               WHEN OTHER DISPLAY "error: not a valid choice"
+           END-EVALUATE
+           CLOSE LIBRARY-DATABASE
+           CLOSE TRANSACTION-LOG.
+           PERFORM RELEASE-LOCK
+           GOBACK.
+
+       OPEN-DATABASE.
+           PERFORM ACQUIRE-LOCK
+      *> OPEN OUTPUT on an indexed file wipes it, so the file is
+      *> opened for update and only created fresh the first time
+           OPEN I-O LIBRARY-DATABASE.
+           IF DBS-FILE-NOT-FOUND THEN
+               OPEN OUTPUT LIBRARY-DATABASE
+               CLOSE LIBRARY-DATABASE
+               OPEN I-O LIBRARY-DATABASE
+           END-IF.
            IF NOT DBS-OK THEN
                DISPLAY "Error opening database file"
-               STOP RUN
+               PERFORM RELEASE-LOCK
+               GOBACK
+           END-IF.
+      *> the log is append-only, so EXTEND both creates it the first
+      *> time and picks up where the last run left off after that
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT TLS-OK THEN
+               DISPLAY "Error opening transaction log"
+               CLOSE LIBRARY-DATABASE
+               PERFORM RELEASE-LOCK
+               GOBACK
            END-IF.
 
+       ACQUIRE-LOCK.
+      *> a lock file already present means another add/modify/remove
+      *> job is working against the catalog -- refuse to start rather
+      *> than risk two jobs clobbering each other's changes
+           OPEN INPUT LOCK-FILE
+           IF LKS-OK THEN
+               CLOSE LOCK-FILE
+               DISPLAY "error: catalog is in use by another job -- try again shortly"
+               GOBACK
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           MOVE "ADD-BOOK" TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE
+           MOVE "Y" TO WS-LOCK-HELD.
 
+       RELEASE-LOCK.
+           IF LOCK-IS-HELD THEN
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-FILENAME
+                   RETURNING WS-LOCK-DELETE-RESULT
+               MOVE "N" TO WS-LOCK-HELD
+           END-IF.
+
+       ADD-BOOK-INTERACTIVE.
+      *> WORKING-STORAGE isn't reinitialized between CALLs into this
+      *> program, so these test-before loops' flags have to be reset
+      *> here -- otherwise a second CALL from the menu driver would
+      *> still see the prior add's "valid" flag and skip straight past
+      *> the year/ISBN prompts
+           MOVE "N" TO WS-YEAR-VALID
+           MOVE "N" TO WS-ISBN-VALID
            *> Get info from the user
            DISPLAY "Please enter the title of the book: "
            ACCEPT BOOK-TITLE
@@ -44,12 +176,209 @@
            ACCEPT BOOK-AUTHOR
            DISPLAY "Please enter the publisher of the book: "
            ACCEPT BOOK-PUBLISHER
+           DISPLAY "Please enter the category of the book: "
+           ACCEPT BOOK-CATEGORY
+           PERFORM GET-BOOK-YEAR UNTIL YEAR-IS-VALID
+           PERFORM GET-BOOK-ISBN UNTIL ISBN-IS-VALID
+
+           PERFORM CHECK-DUPLICATE-ISBN
+           IF ISBN-IS-DUPLICATE
+               PERFORM INCREMENT-BOOK-COPIES
+           ELSE
+               IF ISBN-MISMATCH-FOUND
+                   CONTINUE
+               ELSE
+                   MOVE 1 TO TOTAL-COPIES
+                   MOVE 1 TO AVAILABLE-COPIES
+                   WRITE LIBRARY-RECORD
+                       INVALID KEY
+                           DISPLAY "error: unable to add book"
+                       NOT INVALID KEY
+                           PERFORM LOG-NEW-BOOK
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       GET-BOOK-YEAR.
            DISPLAY "Please enter the year the book was published: "
            ACCEPT BOOK-YEAR
+           PERFORM VALIDATE-BOOK-YEAR
+           IF NOT YEAR-IS-VALID THEN
+               DISPLAY "error: year must be between 1450 and the current year"
+           END-IF.
+
+       VALIDATE-BOOK-YEAR.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR
+           IF BOOK-YEAR IS GREATER THAN OR EQUAL TO 1450
+               AND BOOK-YEAR IS LESS THAN OR EQUAL TO WS-CURRENT-YEAR THEN
+               MOVE "Y" TO WS-YEAR-VALID
+           ELSE
+               MOVE "N" TO WS-YEAR-VALID
+           END-IF.
+
+       GET-BOOK-ISBN.
            DISPLAY "Please enter the ISBN of the book (10 digits): "
            ACCEPT BOOK-ISBN
+           PERFORM VALIDATE-ISBN-CHECK-DIGIT
+           IF NOT ISBN-IS-VALID THEN
+               DISPLAY "error: that ISBN fails the check-digit validation"
+           END-IF.
+
+       VALIDATE-ISBN-CHECK-DIGIT.
+      *> standard ISBN-10 check digit: sum each digit times its
+      *> position weight (10 down to 1); the ISBN is valid when that
+      *> sum divides evenly by 11
+           MOVE BOOK-ISBN TO WS-ISBN-WORK
+           MOVE 0 TO WS-ISBN-SUM
+           PERFORM SUM-ISBN-DIGIT VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           IF FUNCTION MOD(WS-ISBN-SUM, 11) = 0 THEN
+               MOVE "Y" TO WS-ISBN-VALID
+           ELSE
+               MOVE "N" TO WS-ISBN-VALID
+           END-IF.
+
+       SUM-ISBN-DIGIT.
+           COMPUTE WS-ISBN-SUM =
+               WS-ISBN-SUM + WS-ISBN-DIGIT(WS-I) * (11 - WS-I).
 
-           WRITE LIBRARY-RECORD.
+       CHECK-DUPLICATE-ISBN.
+      *> the keyed READ below overwrites BOOK-TITLE/BOOK-AUTHOR with
+      *> whatever is already on file for this ISBN, so the incoming
+      *> values have to be saved first -- an ISBN collision only means
+      *> "another copy showed up" when the title/author also match; a
+      *> mismatch means the clerk mistyped an ISBN onto someone else's
+      *> book, and that has to be rejected rather than silently folded
+      *> into the wrong record's copy count
+           MOVE BOOK-TITLE TO WS-ENTERED-TITLE
+           MOVE BOOK-AUTHOR TO WS-ENTERED-AUTHOR
+           MOVE "N" TO WS-ISBN-MISMATCH
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   MOVE "N" TO WS-DUPLICATE
+               NOT INVALID KEY
+                   IF BOOK-TITLE IS EQUAL TO WS-ENTERED-TITLE
+                       AND BOOK-AUTHOR IS EQUAL TO WS-ENTERED-AUTHOR THEN
+                       DISPLAY "ISBN " FUNCTION TRIM(BOOK-ISBN)
+                           " is already on file -- adding another copy"
+                       MOVE "Y" TO WS-DUPLICATE
+                   ELSE
+                       DISPLAY "error: ISBN " FUNCTION TRIM(BOOK-ISBN)
+                           " is already on file for a different title/"
+                           "author -- check for a mistyped ISBN"
+                       MOVE "N" TO WS-DUPLICATE
+                       MOVE "Y" TO WS-ISBN-MISMATCH
+                   END-IF
+           END-READ.
 
-           CLOSE LIBRARY-DATABASE.
-           STOP RUN.
+       INCREMENT-BOOK-COPIES.
+      *> a second acquisition of a title already on file adds a copy
+      *> to the existing record rather than creating a duplicate one
+           MOVE TOTAL-COPIES TO WS-COPIES-BEFORE
+           ADD 1 TO TOTAL-COPIES
+           ADD 1 TO AVAILABLE-COPIES
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update copy count"
+               NOT INVALID KEY
+                   DISPLAY "now " TOTAL-COPIES " copies on file"
+                   PERFORM LOG-COPY-INCREMENT
+           END-REWRITE.
+
+       LOG-NEW-BOOK.
+           MOVE SPACES TO AUDIT-BEFORE
+           STRING "title=" FUNCTION TRIM(BOOK-TITLE)
+               " copies=" TOTAL-COPIES
+               DELIMITED BY SIZE INTO AUDIT-AFTER
+           MOVE "ADD" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       LOG-COPY-INCREMENT.
+           STRING "copies=" WS-COPIES-BEFORE
+               DELIMITED BY SIZE INTO AUDIT-BEFORE
+           STRING "copies=" TOTAL-COPIES
+               DELIMITED BY SIZE INTO AUDIT-AFTER
+           MOVE "ADD-COPY" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "ADD-BOOK"     TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE BOOK-ISBN      TO AUDIT-ISBN
+           WRITE AUDIT-RECORD.
+
+       ADD-BOOKS-BATCH.
+      *> WORKING-STORAGE isn't reinitialized between CALLs into this
+      *> program, so a second batch load in the same menu session has
+      *> to start from a clean EOF flag and zeroed counters -- otherwise
+      *> it would report "complete" having processed nothing, with
+      *> totals left over from the prior run
+           MOVE "N" TO WS-ACQ-EOF
+           MOVE 0 TO WS-ADDED-COUNT
+           MOVE 0 TO WS-COPY-COUNT
+           MOVE 0 TO WS-REJECTED-COUNT
+           OPEN INPUT ACQUISITIONS-FILE.
+           IF NOT ACQ-OK THEN
+               DISPLAY "Error opening acquisitions.dat"
+           ELSE
+               PERFORM PROCESS-NEXT-ACQUISITION UNTIL ACQ-EOF-REACHED
+               CLOSE ACQUISITIONS-FILE
+               DISPLAY "Batch load complete: " WS-ADDED-COUNT " added, "
+                   WS-COPY-COUNT " additional cop(ies) recorded, "
+                   WS-REJECTED-COUNT " rejected"
+           END-IF.
+
+       PROCESS-NEXT-ACQUISITION.
+           READ ACQUISITIONS-FILE
+               AT END
+                   MOVE "Y" TO WS-ACQ-EOF
+               NOT AT END
+                   PERFORM ADD-ONE-ACQUISITION
+           END-READ.
+
+       ADD-ONE-ACQUISITION.
+           MOVE ACQ-TITLE     TO BOOK-TITLE
+           MOVE ACQ-AUTHOR    TO BOOK-AUTHOR
+           MOVE ACQ-PUBLISHER TO BOOK-PUBLISHER
+           MOVE ACQ-YEAR      TO BOOK-YEAR
+           MOVE ACQ-ISBN      TO BOOK-ISBN
+           MOVE ACQ-CATEGORY  TO BOOK-CATEGORY
+           PERFORM VALIDATE-BOOK-YEAR
+           PERFORM VALIDATE-ISBN-CHECK-DIGIT
+           IF NOT YEAR-IS-VALID THEN
+               DISPLAY "rejected " FUNCTION TRIM(BOOK-ISBN) ": bad year"
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               IF NOT ISBN-IS-VALID THEN
+                   DISPLAY "rejected " FUNCTION TRIM(BOOK-ISBN)
+                       ": bad ISBN check digit"
+                   ADD 1 TO WS-REJECTED-COUNT
+               ELSE
+                   PERFORM CHECK-DUPLICATE-ISBN
+                   IF ISBN-IS-DUPLICATE THEN
+                       PERFORM INCREMENT-BOOK-COPIES
+                       ADD 1 TO WS-COPY-COUNT
+                   ELSE
+                       IF ISBN-MISMATCH-FOUND THEN
+                           DISPLAY "rejected " FUNCTION TRIM(BOOK-ISBN)
+                               ": already on file for a different title/"
+                               "author"
+                           ADD 1 TO WS-REJECTED-COUNT
+                       ELSE
+                           MOVE 1 TO TOTAL-COPIES
+                           MOVE 1 TO AVAILABLE-COPIES
+                           WRITE LIBRARY-RECORD
+                               INVALID KEY
+                                   DISPLAY "rejected " FUNCTION TRIM(BOOK-ISBN)
+                                       ": unable to add book"
+                                   ADD 1 TO WS-REJECTED-COUNT
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-ADDED-COUNT
+                                   PERFORM LOG-NEW-BOOK
+                           END-WRITE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
