@@ -0,0 +1,131 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. RETURN-BOOK.
+      *> Records a borrower returning a book to the library
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+           SELECT LOAN-DATABASE *> Tracks which books are checked out
+           ASSIGN TO "./loans.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOAN-KEY
+           ALTERNATE RECORD KEY IS LOAN-ISBN WITH DUPLICATES
+           FILE STATUS IS LNS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       FD  LOAN-DATABASE
+           DATA RECORD IS LOAN-RECORD.
+
+           COPY "loanrec.cpy".
+
+       WORKING-STORAGE SECTION.
+      01 DBS                       PIC X(2).
+         88 DBS-OK                       VALUE "00".
+      01 LNS                       PIC X(2).
+         88 LNS-OK                       VALUE "00".
+      01 WS-SEARCH-ISBN            PIC 9(10).
+      01 WS-EOF                    PIC X(2) VALUE "N".
+         88 EOF-REACHED                  VALUE "Y".
+      01 WS-LOAN-FOUND             PIC X(2) VALUE "N".
+         88 LOAN-WAS-FOUND               VALUE "Y".
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASE
+           DISPLAY "Please enter the ISBN of the book being returned: "
+           ACCEPT WS-SEARCH-ISBN
+           PERFORM FIND-OPEN-LOAN
+           IF NOT LOAN-WAS-FOUND THEN
+               DISPLAY "error: no open loan found for that ISBN"
+           ELSE
+               PERFORM CLOSE-OUT-LOAN
+           END-IF.
+           CLOSE LIBRARY-DATABASE.
+           CLOSE LOAN-DATABASE.
+           STOP RUN.
+
+       OPEN-DATABASE.
+           OPEN I-O LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+           OPEN I-O LOAN-DATABASE.
+           IF NOT LNS-OK THEN
+               DISPLAY "Error opening loan file"
+               STOP RUN
+           END-IF.
+
+       FIND-OPEN-LOAN.
+      *> several loan records can share an ISBN (one per past checkout),
+      *> so walk the alternate index for this ISBN looking for the one
+      *> that hasn't been returned yet
+           MOVE WS-SEARCH-ISBN TO LOAN-ISBN
+           MOVE "N" TO WS-LOAN-FOUND
+           START LOAN-DATABASE KEY IS NOT LESS THAN LOAN-ISBN
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO WS-EOF
+           END-START
+           PERFORM FIND-NEXT-OPEN-LOAN
+               UNTIL EOF-REACHED OR LOAN-WAS-FOUND.
+
+       FIND-NEXT-OPEN-LOAN.
+           READ LOAN-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF LOAN-ISBN NOT EQUAL WS-SEARCH-ISBN THEN
+                       MOVE "Y" TO WS-EOF
+                   ELSE
+                       IF LOAN-RETURN-DATE IS EQUAL TO 0 THEN
+                           MOVE "Y" TO WS-LOAN-FOUND
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CLOSE-OUT-LOAN.
+           ACCEPT LOAN-RETURN-DATE FROM DATE YYYYMMDD
+           REWRITE LOAN-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to record return"
+               NOT INVALID KEY
+                   PERFORM INCREMENT-BOOK-COPIES
+                   DISPLAY "Return recorded for borrower "
+                       FUNCTION TRIM(LOAN-BORROWER-ID)
+           END-REWRITE.
+
+       INCREMENT-BOOK-COPIES.
+      *> a returned book goes back into the available pool for this
+      *> title, if the title is still in the catalog at all
+           MOVE WS-SEARCH-ISBN TO BOOK-ISBN
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   DISPLAY "warning: ISBN " FUNCTION TRIM(WS-SEARCH-ISBN)
+                       " is no longer in the catalog"
+               NOT INVALID KEY
+                   ADD 1 TO AVAILABLE-COPIES
+                   REWRITE LIBRARY-RECORD
+                       INVALID KEY
+                           DISPLAY "error: unable to update copy count"
+                   END-REWRITE
+           END-READ.
