@@ -0,0 +1,147 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. RECONCILE-REPORT.
+      *> End-of-day batch job: flags malformed ISBNs, duplicate ISBNs,
+      *> and loan records that no longer point at a catalog entry
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+           SELECT LOAN-DATABASE *> Tracks which books are checked out
+           ASSIGN TO "./loans.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOAN-KEY
+           ALTERNATE RECORD KEY IS LOAN-ISBN WITH DUPLICATES
+           FILE STATUS IS LNS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       FD  LOAN-DATABASE
+           DATA RECORD IS LOAN-RECORD.
+
+           COPY "loanrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 DBS                       PIC X(2).
+          88 DBS-OK                       VALUE "00".
+       01 LNS                       PIC X(2).
+          88 LNS-OK                       VALUE "00".
+       01 WS-CAT-EOF                PIC X(2) VALUE "N".
+          88 CAT-EOF-REACHED              VALUE "Y".
+       01 WS-LOAN-EOF               PIC X(2) VALUE "N".
+          88 LOAN-EOF-REACHED             VALUE "Y".
+       01 WS-PREVIOUS-ISBN          PIC 9(10) VALUE 0.
+       01 WS-MALFORMED-COUNT        PIC 9(5) COMP VALUE 0.
+       01 WS-DUPLICATE-COUNT        PIC 9(5) COMP VALUE 0.
+       01 WS-ORPHAN-COUNT           PIC 9(5) COMP VALUE 0.
+       01 WS-ISBN-VALID             PIC X(2) VALUE "N".
+          88 ISBN-IS-VALID                 VALUE "Y".
+       01 WS-ISBN-WORK              PIC 9(10).
+       01 WS-ISBN-DIGITS REDEFINES WS-ISBN-WORK.
+          05 WS-ISBN-DIGIT          PIC 9 OCCURS 10 TIMES.
+       01 WS-ISBN-SUM                PIC S9(5).
+       01 WS-I                       PIC 9(2) COMP.
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASES
+           DISPLAY "End-of-day reconciliation report"
+           PERFORM CHECK-NEXT-CATALOG-RECORD UNTIL CAT-EOF-REACHED
+           PERFORM CHECK-NEXT-LOAN-RECORD UNTIL LOAN-EOF-REACHED
+           DISPLAY "Malformed ISBNs: " WS-MALFORMED-COUNT
+           DISPLAY "Duplicate ISBNs: " WS-DUPLICATE-COUNT
+           DISPLAY "Orphaned loan records: " WS-ORPHAN-COUNT
+           CLOSE LIBRARY-DATABASE
+           CLOSE LOAN-DATABASE.
+           STOP RUN.
+
+       OPEN-DATABASES.
+           OPEN INPUT LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+           OPEN INPUT LOAN-DATABASE.
+           IF NOT LNS-OK THEN
+               DISPLAY "Error opening loan file"
+               CLOSE LIBRARY-DATABASE
+               STOP RUN
+           END-IF.
+
+       CHECK-NEXT-CATALOG-RECORD.
+      *> records come back in BOOK-ISBN (primary key) order, so two
+      *> records for the same ISBN -- which should be impossible given
+      *> the unique record key, but is worth checking for in case a
+      *> restored or hand-edited file ever violates that -- show up as
+      *> consecutive reads of the same key
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CAT-EOF
+               NOT AT END
+                   PERFORM VALIDATE-CATALOG-RECORD
+           END-READ.
+
+       VALIDATE-CATALOG-RECORD.
+           PERFORM VALIDATE-ISBN-CHECK-DIGIT
+           IF NOT ISBN-IS-VALID THEN
+               DISPLAY "malformed ISBN: " BOOK-ISBN
+                   " (" FUNCTION TRIM(BOOK-TITLE) ")"
+               ADD 1 TO WS-MALFORMED-COUNT
+           END-IF
+           IF BOOK-ISBN IS EQUAL TO WS-PREVIOUS-ISBN THEN
+               DISPLAY "duplicate ISBN: " BOOK-ISBN
+                   " (" FUNCTION TRIM(BOOK-TITLE) ")"
+               ADD 1 TO WS-DUPLICATE-COUNT
+           END-IF
+           MOVE BOOK-ISBN TO WS-PREVIOUS-ISBN.
+
+       VALIDATE-ISBN-CHECK-DIGIT.
+      *> standard ISBN-10 check digit: sum each digit times its
+      *> position weight (10 down to 1); the ISBN is valid when that
+      *> sum divides evenly by 11
+           MOVE BOOK-ISBN TO WS-ISBN-WORK
+           MOVE 0 TO WS-ISBN-SUM
+           PERFORM SUM-ISBN-DIGIT VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           IF FUNCTION MOD(WS-ISBN-SUM, 11) = 0 THEN
+               MOVE "Y" TO WS-ISBN-VALID
+           ELSE
+               MOVE "N" TO WS-ISBN-VALID
+           END-IF.
+
+       SUM-ISBN-DIGIT.
+           COMPUTE WS-ISBN-SUM =
+               WS-ISBN-SUM + WS-ISBN-DIGIT(WS-I) * (11 - WS-I).
+
+       CHECK-NEXT-LOAN-RECORD.
+           READ LOAN-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-LOAN-EOF
+               NOT AT END
+                   PERFORM VALIDATE-LOAN-RECORD
+           END-READ.
+
+       VALIDATE-LOAN-RECORD.
+           MOVE LOAN-ISBN TO BOOK-ISBN
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   DISPLAY "orphaned loan: ISBN " LOAN-ISBN
+                       " borrower " FUNCTION TRIM(LOAN-BORROWER-ID)
+                       " checked out " LOAN-CHECKOUT-DATE
+                   ADD 1 TO WS-ORPHAN-COUNT
+           END-READ.
