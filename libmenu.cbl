@@ -0,0 +1,33 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. LIBRARY-MENU.
+      *> Top-level menu that launches the catalog-maintenance programs,
+      *> so a student worker only has to start this one program
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+
+      DATA DIVISION.
+      WORKING-STORAGE SECTION.
+      01 WS-CHOICE             PIC 9 VALUE 0.
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DISPLAY-MENU UNTIL WS-CHOICE IS EQUAL TO 4
+           GOBACK.
+
+       DISPLAY-MENU.
+           DISPLAY "Library catalog maintenance"
+           DISPLAY "1. Add a book"
+           DISPLAY "2. Modify a book"
+           DISPLAY "3. Remove a book"
+           DISPLAY "4. Exit"
+           DISPLAY "Please enter a choice: "
+           ACCEPT WS-CHOICE
+           EVALUATE WS-CHOICE
+               WHEN 1 CALL "ADD-BOOK"
+               WHEN 2 CALL "MODIFY-BOOK"
+               WHEN 3 CALL "REMOVE-BOOK"
+               WHEN 4 CONTINUE
+               WHEN OTHER DISPLAY "error: not a valid choice"
+           END-EVALUATE.
