@@ -0,0 +1,11 @@
+      *> Shared record layout for transaction.log, the audit trail
+      *> appended to by every program that writes, rewrites, or
+      *> deletes a library.db record
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE       PIC 9(8).
+           05 AUDIT-TIME       PIC 9(8).
+           05 AUDIT-PROGRAM    PIC X(12).
+           05 AUDIT-ACTION     PIC X(8).
+           05 AUDIT-ISBN       PIC 9(10).
+           05 AUDIT-BEFORE     PIC X(80).
+           05 AUDIT-AFTER      PIC X(80).
