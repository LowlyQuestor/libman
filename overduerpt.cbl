@@ -0,0 +1,71 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. OVERDUE-REPORT.
+      *> Nightly batch job: lists every loan that is overdue as of
+      *> today, with the borrower and how many days overdue it is
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-DATABASE *> Tracks which books are checked out
+           ASSIGN TO "./loans.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LOAN-KEY
+           ALTERNATE RECORD KEY IS LOAN-ISBN WITH DUPLICATES
+           FILE STATUS IS LNS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-DATABASE
+           DATA RECORD IS LOAN-RECORD.
+
+           COPY "loanrec.cpy".
+
+       WORKING-STORAGE SECTION.
+      01 LNS                       PIC X(2).
+         88 LNS-OK                       VALUE "00".
+      01 WS-EOF                    PIC X(2) VALUE "N".
+         88 EOF-REACHED                  VALUE "Y".
+      01 WS-TODAY                  PIC 9(8).
+      01 WS-DAYS-OVERDUE           PIC S9(5).
+      01 WS-OVERDUE-COUNT          PIC 9(5) COMP VALUE 0.
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY "Overdue books as of " WS-TODAY
+           PERFORM CHECK-NEXT-LOAN UNTIL EOF-REACHED
+           DISPLAY "Total overdue: " WS-OVERDUE-COUNT
+           CLOSE LOAN-DATABASE.
+           STOP RUN.
+
+       OPEN-DATABASE.
+           OPEN INPUT LOAN-DATABASE.
+           IF NOT LNS-OK THEN
+               DISPLAY "Error opening loan file"
+               STOP RUN
+           END-IF.
+
+       CHECK-NEXT-LOAN.
+           READ LOAN-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM REPORT-IF-OVERDUE
+           END-READ.
+
+       REPORT-IF-OVERDUE.
+           IF LOAN-RETURN-DATE IS EQUAL TO 0
+               AND LOAN-DUE-DATE IS LESS THAN WS-TODAY THEN
+               COMPUTE WS-DAYS-OVERDUE =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY)
+                       - FUNCTION INTEGER-OF-DATE(LOAN-DUE-DATE)
+               DISPLAY "ISBN " LOAN-ISBN
+                   " borrower " FUNCTION TRIM(LOAN-BORROWER-ID)
+                   " due " LOAN-DUE-DATE
+                   " overdue " WS-DAYS-OVERDUE " day(s)"
+               ADD 1 TO WS-OVERDUE-COUNT
+           END-IF.
