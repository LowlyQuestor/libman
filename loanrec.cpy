@@ -0,0 +1,9 @@
+      *> Shared record layout for loans.db, used by the checkout/return
+      *> subsystem and the batch jobs that report on it
+       01  LOAN-RECORD.
+           05 LOAN-KEY.
+               10 LOAN-ISBN           PIC 9(10).
+               10 LOAN-CHECKOUT-DATE  PIC 9(8).
+               10 LOAN-BORROWER-ID    PIC X(10).
+           05 LOAN-DUE-DATE       PIC 9(8).
+           05 LOAN-RETURN-DATE    PIC 9(8).
