@@ -0,0 +1,122 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CHECKOUT-BOOK.
+      *> Records a borrower checking a book out of the library
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+           SELECT LOAN-DATABASE *> Tracks which books are checked out
+           ASSIGN TO "./loans.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOAN-KEY
+           ALTERNATE RECORD KEY IS LOAN-ISBN WITH DUPLICATES
+           FILE STATUS IS LNS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       FD  LOAN-DATABASE
+           DATA RECORD IS LOAN-RECORD.
+
+           COPY "loanrec.cpy".
+
+       WORKING-STORAGE SECTION.
+      01 DBS                       PIC X(2).
+         88 DBS-OK                       VALUE "00".
+      01 LNS                       PIC X(2).
+         88 LNS-OK                       VALUE "00".
+         88 LNS-FILE-NOT-FOUND           VALUE "35".
+      01 WS-FOUND                  PIC X(2) VALUE "N".
+         88 BOOK-WAS-FOUND               VALUE "Y".
+      01 WS-LOAN-PERIOD-DAYS       PIC 9(3) VALUE 14.
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASES
+           DISPLAY "Please enter the ISBN of the book to check out: "
+           ACCEPT BOOK-ISBN
+           MOVE BOOK-ISBN TO LOAN-ISBN
+           PERFORM FIND-BOOK-IN-CATALOG
+           IF NOT BOOK-WAS-FOUND THEN
+               DISPLAY "error: that ISBN is not in the catalog"
+           ELSE
+               IF AVAILABLE-COPIES IS EQUAL TO 0 THEN
+                   DISPLAY "error: no copies of that book are available"
+               ELSE
+                   PERFORM CREATE-LOAN-RECORD
+               END-IF
+           END-IF.
+           CLOSE LIBRARY-DATABASE.
+           CLOSE LOAN-DATABASE.
+           STOP RUN.
+
+       OPEN-DATABASES.
+      *> opened for update, not just input, since a successful
+      *> checkout decrements AVAILABLE-COPIES on the catalog record
+           OPEN I-O LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+      *> OPEN OUTPUT on an indexed file wipes it, so the loan file is
+      *> opened for update and only created fresh the first time
+           OPEN I-O LOAN-DATABASE.
+           IF LNS-FILE-NOT-FOUND THEN
+               OPEN OUTPUT LOAN-DATABASE
+               CLOSE LOAN-DATABASE
+               OPEN I-O LOAN-DATABASE
+           END-IF.
+           IF NOT LNS-OK THEN
+               DISPLAY "Error opening loan file"
+               STOP RUN
+           END-IF.
+
+       FIND-BOOK-IN-CATALOG.
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ.
+
+       CREATE-LOAN-RECORD.
+           DISPLAY "Please enter the borrower ID: "
+           ACCEPT LOAN-BORROWER-ID
+           ACCEPT LOAN-CHECKOUT-DATE FROM DATE YYYYMMDD
+           COMPUTE LOAN-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(LOAN-CHECKOUT-DATE)
+                       + WS-LOAN-PERIOD-DAYS)
+           MOVE 0 TO LOAN-RETURN-DATE
+           WRITE LOAN-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to record checkout"
+               NOT INVALID KEY
+                   PERFORM DECREMENT-BOOK-COPIES
+                   DISPLAY "Checked out " FUNCTION TRIM(BOOK-TITLE)
+                       " to " FUNCTION TRIM(LOAN-BORROWER-ID)
+                       "; due " LOAN-DUE-DATE
+           END-WRITE.
+
+       DECREMENT-BOOK-COPIES.
+           SUBTRACT 1 FROM AVAILABLE-COPIES
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update copy count"
+           END-REWRITE.
