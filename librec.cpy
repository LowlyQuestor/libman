@@ -0,0 +1,13 @@
+      *> Shared record layout for library.db, used by every program
+      *> that opens the catalog (addbook, modbook, removebook, and
+      *> friends). Keeping one copy means a field added here shows up
+      *> everywhere the catalog is read or written.
+       01  LIBRARY-RECORD.
+           05 BOOK-TITLE       PIC X(25).
+           05 BOOK-AUTHOR      PIC X(20).
+           05 BOOK-PUBLISHER   PIC X(20).
+           05 BOOK-YEAR        PIC 9(4).
+           05 BOOK-ISBN        PIC 9(10).
+           05 TOTAL-COPIES     PIC 9(3).
+           05 AVAILABLE-COPIES PIC 9(3).
+           05 BOOK-CATEGORY    PIC X(15).
