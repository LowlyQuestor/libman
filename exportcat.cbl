@@ -0,0 +1,88 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. EXPORT-CATALOG.
+      *> Extracts the library database to a delimited flat file for
+      *> the web catalog vendor's scheduled feed
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+           SELECT EXPORT-FILE
+           ASSIGN TO "./catalog_export.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       FD  EXPORT-FILE
+           DATA RECORD IS EXPORT-LINE.
+       01  EXPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X(2) VALUE "N".
+          88 EOF-REACHED              VALUE "Y".
+       01 WS-EXPORT-COUNT       PIC 9(5) COMP VALUE 0.
+       01 DBS                   PIC X(2).
+          88 DBS-OK                   VALUE "00".
+       01 EXS                   PIC X(2).
+          88 EXS-OK                   VALUE "00".
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM EXPORT-NEXT-BOOK UNTIL EOF-REACHED
+           DISPLAY "Exported " WS-EXPORT-COUNT " book(s) to catalog_export.dat"
+           CLOSE LIBRARY-DATABASE
+           CLOSE EXPORT-FILE
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXPORT-FILE.
+           IF NOT EXS-OK THEN
+               DISPLAY "Error opening export file"
+               STOP RUN
+           END-IF.
+
+       EXPORT-NEXT-BOOK.
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM WRITE-EXPORT-LINE
+           END-READ.
+
+       WRITE-EXPORT-LINE.
+           MOVE SPACES TO EXPORT-LINE
+           STRING
+               FUNCTION TRIM(BOOK-TITLE)     DELIMITED BY SIZE
+               "|"                           DELIMITED BY SIZE
+               FUNCTION TRIM(BOOK-AUTHOR)    DELIMITED BY SIZE
+               "|"                           DELIMITED BY SIZE
+               FUNCTION TRIM(BOOK-PUBLISHER) DELIMITED BY SIZE
+               "|"                           DELIMITED BY SIZE
+               BOOK-YEAR                     DELIMITED BY SIZE
+               "|"                           DELIMITED BY SIZE
+               BOOK-ISBN                     DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
