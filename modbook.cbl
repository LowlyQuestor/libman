@@ -14,19 +14,33 @@
            RECORD KEY IS BOOK-ISBN
            ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
            FILE STATUS IS DBS.
- 
+
+           SELECT TRANSACTION-LOG *> Audit trail of catalog changes
+           ASSIGN TO "./transaction.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TLS.
+
+           SELECT LOCK-FILE *> In-use guard so two jobs can't clobber each other
+           ASSIGN TO "./library.lck"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LKS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LIBRARY-DATABASE
            DATA RECORD IS LIBRARY-RECORD.
 
-       01  LIBRARY-RECORD.
-           05 BOOK-TITLE       PIC X(25).
-           05 BOOK-AUTHOR      PIC X(20).
-           05 BOOK-PUBLISHER   PIC X(20).
-           05 BOOK-YEAR        PIC 9(4).
-           05 BOOK-ISBN        PIC 9(10).
-           
+           COPY "librec.cpy".
+
+       FD  TRANSACTION-LOG
+           DATA RECORD IS AUDIT-RECORD.
+
+           COPY "auditrec.cpy".
+
+       FD  LOCK-FILE
+           DATA RECORD IS LOCK-RECORD.
+       01  LOCK-RECORD                  PIC X(12).
+
        WORKING-STORAGE SECTION.
        01 WS-RECORD.
            05 WS-TITLE         PIC X(25).
@@ -34,24 +48,109 @@
            05 WS-PUBLISHER     PIC X(20).
            05 WS-YEAR          PIC 9(4).
            05 WS-ISBN          PIC 9(10).
-           05 WS-OPTION        PIC 9.
+           05 WS-OPTION        PIC 99.
+       01 WS-NEW-ISBN          PIC 9(10).
+       01 WS-RECORD-COUNT      PIC 9(5) COMP.
+       01 WS-SEARCH-AUTHOR     PIC X(20).
+       01 WS-EOF               PIC X(2) VALUE "N".
+          88 EOF-REACHED             VALUE "Y".
+       01 WS-AUTHOR-FOUND      PIC X(2) VALUE "N".
+          88 AUTHOR-WAS-FOUND        VALUE "Y".
        01 DBS                  PIC X(2).
           88 DBS-OK                  VALUE "00".
- 
+          88 DBS-FILE-NOT-FOUND      VALUE "35".
+       01 TLS                  PIC X(2).
+          88 TLS-OK                  VALUE "00".
+       01 WS-AUDIT-ACTION      PIC X(8).
+       01 WS-BEFORE-VALUE      PIC X(80).
+       01 WS-AFTER-VALUE       PIC X(80).
+       01 LKS                  PIC X(2).
+          88 LKS-OK                  VALUE "00".
+       01 WS-LOCK-HELD         PIC X(2) VALUE "N".
+          88 LOCK-IS-HELD            VALUE "Y".
+       01 WS-LOCK-FILENAME     PIC X(40) VALUE "./library.lck".
+       01 WS-LOCK-DELETE-RESULT PIC S9(9) COMP-5.
+       01 WS-SAVED-RECORD      PIC X(100).
+
       PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *> WORKING-STORAGE isn't reinitialized between CALLs into this
+      *> program, so WS-OPTION has to be reset here -- otherwise a
+      *> second CALL from the menu driver would still see the prior
+      *> run's exit value and skip the options loop entirely
+           MOVE 0 TO WS-OPTION
            PERFORM READ-IN-DATABASE
            PERFORM DISPLAY-OPTIONS
-           PERFORM READ-AND-VERIFY-OPTIONS UNTIL WS-OPTION IS EQUAL TO 9
+           PERFORM READ-AND-VERIFY-OPTIONS UNTIL WS-OPTION IS EQUAL TO 12
            CLOSE LIBRARY-DATABASE
-           STOP RUN.
+           CLOSE TRANSACTION-LOG
+           PERFORM RELEASE-LOCK
+           GOBACK.
 
        READ-IN-DATABASE.
-           OPEN OUTPUT LIBRARY-DATABASE. *> Try opening database file
+           PERFORM ACQUIRE-LOCK
+      *> OPEN OUTPUT on an indexed file reinitializes it, which would
+      *> silently wipe the catalog every time this program starts --
+      *> open for update instead, and only create the file the first
+      *> time it doesn't exist yet
+           OPEN I-O LIBRARY-DATABASE.
+           IF DBS-FILE-NOT-FOUND THEN
+               OPEN OUTPUT LIBRARY-DATABASE
+               CLOSE LIBRARY-DATABASE
+               OPEN I-O LIBRARY-DATABASE
+           END-IF.
            IF NOT DBS-OK THEN
                DISPLAY "Error opening database file"
-               STOP RUN
+               PERFORM RELEASE-LOCK
+               GOBACK
+           END-IF.
+      *> the log is append-only, so EXTEND both creates it the first
+      *> time and picks up where the last run left off after that
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT TLS-OK THEN
+               DISPLAY "Error opening transaction log"
+               CLOSE LIBRARY-DATABASE
+               PERFORM RELEASE-LOCK
+               GOBACK
            END-IF.
+           PERFORM COUNT-CATALOG-RECORDS
+           DISPLAY "Catalog loaded: " WS-RECORD-COUNT " record(s) on file".
+
+       ACQUIRE-LOCK.
+      *> a lock file already present means another add/modify/remove
+      *> job is working against the catalog -- refuse to start rather
+      *> than risk two jobs clobbering each other's changes
+           OPEN INPUT LOCK-FILE
+           IF LKS-OK THEN
+               CLOSE LOCK-FILE
+               DISPLAY "error: catalog is in use by another job -- try again shortly"
+               GOBACK
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           MOVE "MODIFY-BOOK" TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE
+           MOVE "Y" TO WS-LOCK-HELD.
+
+       RELEASE-LOCK.
+           IF LOCK-IS-HELD THEN
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-FILENAME
+                   RETURNING WS-LOCK-DELETE-RESULT
+               MOVE "N" TO WS-LOCK-HELD
+           END-IF.
+
+       COUNT-CATALOG-RECORDS.
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE "N" TO WS-EOF
+           PERFORM COUNT-NEXT-RECORD UNTIL EOF-REACHED.
+
+       COUNT-NEXT-RECORD.
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
 
        ASK-USER-FOR-BOOK.
            DISPLAY "What is the title of the book you wish to modify?"
@@ -63,47 +162,212 @@
                NOT INVALID KEY DISPLAY "Book with title "FUNCTION TRIM(BOOK-TITLE) " found"
            END-READ.
 
+       ASK-USER-FOR-ISBN.
+           DISPLAY "What is the ISBN of the book you wish to modify?"
+           ACCEPT BOOK-ISBN
+
+           READ LIBRARY-DATABASE RECORD *> Search for book in db by isbn
+               KEY IS BOOK-ISBN
+               INVALID KEY DISPLAY "error: Book not found"
+               NOT INVALID KEY DISPLAY "Book with ISBN "FUNCTION TRIM(BOOK-ISBN) " found"
+           END-READ.
+
+       ASK-USER-FOR-AUTHOR.
+           DISPLAY "What is the author of the book you wish to modify?"
+           ACCEPT WS-SEARCH-AUTHOR
+           MOVE "N" TO WS-EOF
+           MOVE "N" TO WS-AUTHOR-FOUND
+           MOVE 0 TO BOOK-ISBN
+           START LIBRARY-DATABASE KEY IS NOT LESS THAN BOOK-ISBN
+               INVALID KEY DISPLAY "error: Book not found"
+           END-START
+           PERFORM FIND-NEXT-BY-AUTHOR UNTIL EOF-REACHED OR AUTHOR-WAS-FOUND
+           IF NOT AUTHOR-WAS-FOUND THEN
+               DISPLAY "error: Book not found"
+           END-IF.
+
+       FIND-NEXT-BY-AUTHOR.
+      *> there is no alternate key on BOOK-AUTHOR, so finding a book
+      *> by author means scanning the whole file in key-of-reference
+      *> order; the scan stops as soon as a match is found, leaving
+      *> that record as the current one for any edit that follows
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF BOOK-AUTHOR IS EQUAL TO WS-SEARCH-AUTHOR THEN
+                       DISPLAY "Book by "FUNCTION TRIM(BOOK-AUTHOR) ": "
+                           FUNCTION TRIM(BOOK-TITLE) " found"
+                       MOVE "Y" TO WS-AUTHOR-FOUND
+                   END-IF
+           END-READ.
+
        READ-AND-VERIFY-OPTIONS.
            DISPLAY "Please enter a valid choice"
            ACCEPT WS-OPTION
-           IF WS-OPTION IS EQUAL TO 1 THEN
-               PERFORM ASK-USER-FOR-BOOK
-           ELSE
-              IF WS-OPTION IS EQUAL TO 7 THEN
-                 PERFORM DISPLAY-OPTIONS
-              END-IF
-
-               IF WS-OPTION is EQUAL TO 8 THEN
-                   PERFORM DISPLAY-INFO
-               END-IF
-           END-IF.
+           EVALUATE WS-OPTION
+               WHEN 1 PERFORM ASK-USER-FOR-BOOK
+               WHEN 2 PERFORM ASK-USER-FOR-ISBN
+               WHEN 3 PERFORM ASK-USER-FOR-AUTHOR
+               WHEN 4 PERFORM MODIFY-TITLE
+               WHEN 5 PERFORM MODIFY-AUTHOR
+               WHEN 6 PERFORM MODIFY-PUBLISHER
+               WHEN 7 PERFORM MODIFY-YEAR
+               WHEN 8 PERFORM MODIFY-ISBN
+               WHEN 9 PERFORM MODIFY-CATEGORY
+               WHEN 10 PERFORM DISPLAY-OPTIONS
+               WHEN 11 PERFORM DISPLAY-INFO
+               WHEN 12 CONTINUE
+               WHEN OTHER DISPLAY "error: not a valid choice"
+           END-EVALUATE.
 
        DISPLAY-OPTIONS.
-           DISPLAY "Book modification menu " FUNCTION TRIM(WS-TITLE) " selected" 
+           DISPLAY "Book modification menu " FUNCTION TRIM(WS-TITLE) " selected"
            DISPLAY "1. Search for book by title"
-           DISPLAY "2. Modify title"
-           DISPLAY "3. Modify author"
-           DISPLAY "4. Modify publisher"
-           DISPLAY "5. Modify year"
-           DISPLAY "6. Modify isbn"
-           DISPLAY "7. Display options"
-           DISPLAY "8. List book properties"
-           DISPLAY "9. Exit".
+           DISPLAY "2. Search for book by ISBN"
+           DISPLAY "3. Search for book by author"
+           DISPLAY "4. Modify title"
+           DISPLAY "5. Modify author"
+           DISPLAY "6. Modify publisher"
+           DISPLAY "7. Modify year"
+           DISPLAY "8. Modify isbn"
+           DISPLAY "9. Modify category"
+           DISPLAY "10. Display options"
+           DISPLAY "11. List book properties"
+           DISPLAY "12. Exit".
 
        MODIFY-TITLE.
-           *> TODO
+           DISPLAY "Current title: " FUNCTION TRIM(BOOK-TITLE)
+           MOVE BOOK-TITLE TO WS-BEFORE-VALUE
+           DISPLAY "Please enter the new title: "
+           ACCEPT BOOK-TITLE
+           MOVE BOOK-TITLE TO WS-AFTER-VALUE
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update title"
+               NOT INVALID KEY
+                   PERFORM LOG-FIELD-CHANGE
+           END-REWRITE.
+
        MODIFY-AUTHOR.
-           *> TODO
+           DISPLAY "Current author: " FUNCTION TRIM(BOOK-AUTHOR)
+           MOVE BOOK-AUTHOR TO WS-BEFORE-VALUE
+           DISPLAY "Please enter the new author: "
+           ACCEPT BOOK-AUTHOR
+           MOVE BOOK-AUTHOR TO WS-AFTER-VALUE
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update author"
+               NOT INVALID KEY
+                   PERFORM LOG-FIELD-CHANGE
+           END-REWRITE.
+
        MODIFY-PUBLISHER.
-           *> TODO
+           DISPLAY "Current publisher: " FUNCTION TRIM(BOOK-PUBLISHER)
+           MOVE BOOK-PUBLISHER TO WS-BEFORE-VALUE
+           DISPLAY "Please enter the new publisher: "
+           ACCEPT BOOK-PUBLISHER
+           MOVE BOOK-PUBLISHER TO WS-AFTER-VALUE
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update publisher"
+               NOT INVALID KEY
+                   PERFORM LOG-FIELD-CHANGE
+           END-REWRITE.
+
        MODIFY-YEAR.
-           *> TODO    
+           DISPLAY "Current year: " FUNCTION TRIM(BOOK-YEAR)
+           MOVE BOOK-YEAR TO WS-BEFORE-VALUE
+           DISPLAY "Please enter the new year: "
+           ACCEPT BOOK-YEAR
+           MOVE BOOK-YEAR TO WS-AFTER-VALUE
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update year"
+               NOT INVALID KEY
+                   PERFORM LOG-FIELD-CHANGE
+           END-REWRITE.
+
        MODIFY-ISBN.
-           *> TODO
+      *> the primary key can't change under a REWRITE, so the old
+      *> record has to be deleted and the new one written in its place
+      *> -- but the new ISBN has to be checked for a collision *before*
+      *> the old record is deleted, and the old record's field values
+      *> have to survive the delete so the new record can carry them
+           DISPLAY "Current isbn: " FUNCTION TRIM(BOOK-ISBN)
+           MOVE BOOK-ISBN TO WS-BEFORE-VALUE
+           MOVE LIBRARY-RECORD TO WS-SAVED-RECORD
+           DISPLAY "Please enter the new ISBN (10 digits): "
+           ACCEPT WS-NEW-ISBN
+           MOVE WS-NEW-ISBN TO BOOK-ISBN
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   PERFORM DELETE-OLD-ISBN-RECORD
+               NOT INVALID KEY
+                   DISPLAY "error: new isbn already exists"
+                   MOVE WS-SAVED-RECORD TO LIBRARY-RECORD
+           END-READ.
+
+       DELETE-OLD-ISBN-RECORD.
+           MOVE WS-SAVED-RECORD TO LIBRARY-RECORD
+           DELETE LIBRARY-DATABASE RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update isbn"
+               NOT INVALID KEY
+                   PERFORM WRITE-NEW-ISBN-RECORD
+           END-DELETE.
+
+       WRITE-NEW-ISBN-RECORD.
+           MOVE WS-SAVED-RECORD TO LIBRARY-RECORD
+           MOVE WS-NEW-ISBN TO BOOK-ISBN
+           WRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to write new isbn record -- "
+                       "catalog entry is now missing, re-enter the book"
+               NOT INVALID KEY
+                   STRING "isbn=" WS-BEFORE-VALUE DELIMITED BY SIZE
+                       INTO AUDIT-BEFORE
+                   STRING "isbn=" FUNCTION TRIM(BOOK-ISBN) DELIMITED BY SIZE
+                       INTO AUDIT-AFTER
+                   MOVE "MODIFY" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-ENTRY
+           END-WRITE.
+
+       MODIFY-CATEGORY.
+           DISPLAY "Current category: " FUNCTION TRIM(BOOK-CATEGORY)
+           MOVE BOOK-CATEGORY TO WS-BEFORE-VALUE
+           DISPLAY "Please enter the new category: "
+           ACCEPT BOOK-CATEGORY
+           MOVE BOOK-CATEGORY TO WS-AFTER-VALUE
+           REWRITE LIBRARY-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to update category"
+               NOT INVALID KEY
+                   PERFORM LOG-FIELD-CHANGE
+           END-REWRITE.
+
+       LOG-FIELD-CHANGE.
+           MOVE WS-BEFORE-VALUE TO AUDIT-BEFORE
+           MOVE WS-AFTER-VALUE  TO AUDIT-AFTER
+           MOVE "MODIFY" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY.
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "MODIFY-BOOK"   TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE BOOK-ISBN       TO AUDIT-ISBN
+           WRITE AUDIT-RECORD.
+
        DISPLAY-INFO.
            DISPLAY "title: "     FUNCTION TRIM(BOOK-TITLE).
            DISPLAY "author: "    FUNCTION TRIM(BOOK-AUTHOR).
            DISPLAY "publisher: " FUNCTION TRIM(BOOK-PUBLISHER).
            DISPLAY "year: "      FUNCTION TRIM(BOOK-YEAR).
            DISPLAY "isbn: "      FUNCTION TRIM(BOOK-ISBN).
+           DISPLAY "total copies: "     FUNCTION TRIM(TOTAL-COPIES).
+           DISPLAY "available copies: " FUNCTION TRIM(AVAILABLE-COPIES).
+           DISPLAY "category: "         FUNCTION TRIM(BOOK-CATEGORY).
 
