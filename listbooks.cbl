@@ -0,0 +1,90 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. LIST-BOOKS.
+      *> Prints every book in the library database in a columnar report
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X(2) VALUE "N".
+          88 EOF-REACHED              VALUE "Y".
+       01 WS-LINE-COUNT         PIC 9(5) COMP VALUE 0.
+       01 WS-FILTER-CATEGORY    PIC X(2) VALUE "N".
+          88 FILTER-BY-CATEGORY       VALUE "Y".
+       01 WS-SEARCH-CATEGORY    PIC X(15).
+       01 WS-HEADING-1.
+           05 FILLER            PIC X(25) VALUE "TITLE".
+           05 FILLER            PIC X(20) VALUE "AUTHOR".
+           05 FILLER            PIC X(20) VALUE "PUBLISHER".
+           05 FILLER            PIC X(6)  VALUE "YEAR".
+           05 FILLER            PIC X(10) VALUE "ISBN".
+           05 FILLER            PIC X(15) VALUE "CATEGORY".
+       01 WS-DETAIL-LINE.
+           05 WS-D-TITLE        PIC X(25).
+           05 WS-D-AUTHOR       PIC X(20).
+           05 WS-D-PUBLISHER    PIC X(20).
+           05 WS-D-YEAR         PIC X(6).
+           05 WS-D-ISBN         PIC X(10).
+           05 WS-D-CATEGORY     PIC X(15).
+       01 DBS                   PIC X(2).
+          88 DBS-OK                   VALUE "00".
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-DATABASE
+           DISPLAY "Limit the listing to one category? (Y/N): "
+           ACCEPT WS-FILTER-CATEGORY
+           IF FILTER-BY-CATEGORY THEN
+               DISPLAY "Please enter the category to browse: "
+               ACCEPT WS-SEARCH-CATEGORY
+           END-IF
+           DISPLAY WS-HEADING-1
+           PERFORM PRINT-NEXT-BOOK UNTIL EOF-REACHED
+           DISPLAY "Total books listed: " WS-LINE-COUNT
+           CLOSE LIBRARY-DATABASE
+           STOP RUN.
+
+       OPEN-DATABASE.
+           OPEN INPUT LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+
+       PRINT-NEXT-BOOK.
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   IF NOT FILTER-BY-CATEGORY
+                       OR BOOK-CATEGORY IS EQUAL TO WS-SEARCH-CATEGORY THEN
+                       PERFORM FORMAT-AND-PRINT-BOOK
+                   END-IF
+           END-READ.
+
+       FORMAT-AND-PRINT-BOOK.
+           MOVE BOOK-TITLE     TO WS-D-TITLE
+           MOVE BOOK-AUTHOR    TO WS-D-AUTHOR
+           MOVE BOOK-PUBLISHER TO WS-D-PUBLISHER
+           MOVE BOOK-YEAR      TO WS-D-YEAR
+           MOVE BOOK-ISBN      TO WS-D-ISBN
+           MOVE BOOK-CATEGORY  TO WS-D-CATEGORY
+           DISPLAY WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
