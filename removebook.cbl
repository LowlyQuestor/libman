@@ -9,42 +9,142 @@
        FILE-CONTROL.
            SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
            ASSIGN TO "./library.db"
-           ORGANIZATION IS RELATIVE
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
            FILE STATUS IS DBS.
- 
+
+           SELECT TRANSACTION-LOG *> Audit trail of catalog changes
+           ASSIGN TO "./transaction.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TLS.
+
+           SELECT WITHDRAWALS-FILE *> Batch withdrawal input, one ISBN per line
+           ASSIGN TO "./withdrawals.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WDS.
+
+           SELECT CHECKPOINT-FILE *> Tracks progress through WITHDRAWALS-FILE
+           ASSIGN TO "./withdrawals.ckp" *> so an interrupted run can restart
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKS.
+
+           SELECT LOCK-FILE *> In-use guard so two jobs can't clobber each other
+           ASSIGN TO "./library.lck"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LKS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LIBRARY-DATABASE
            DATA RECORD IS LIBRARY-RECORD.
 
-       01  LIBRARY-RECORD.
-           05 BOOK-TITLE       PIC X(25).
-           05 BOOK-AUTHOR      PIC X(20).
-           05 BOOK-PUBLISHER   PIC X(20).
-           05 BOOK-YEAR        PIC 9(4).
-           05 BOOK-ISBN        PIC 9(10).
-           
+           COPY "librec.cpy".
+
+       FD  TRANSACTION-LOG
+           DATA RECORD IS AUDIT-RECORD.
+
+           COPY "auditrec.cpy".
+
+       FD  LOCK-FILE
+           DATA RECORD IS LOCK-RECORD.
+       01  LOCK-RECORD                  PIC X(12).
+
+       FD  WITHDRAWALS-FILE
+           DATA RECORD IS WITHDRAWAL-RECORD.
+
+       01  WITHDRAWAL-RECORD.
+           05 WD-ISBN           PIC 9(10).
+
+       FD  CHECKPOINT-FILE
+           DATA RECORD IS CHECKPOINT-RECORD.
+
+       01  CHECKPOINT-RECORD.
+           05 CKP-COUNT          PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01 WS-ISBN              PIC 9(10).
-       01 EOF                  PIC X(2) VALUE 'N'.
-       01 IS-FOUND             PIC X(2) VALUE 'N'.
-       01 DBS                  PIC X(2).
-          88 DBS-OK                  VALUE "00".
- 
+       01 WS-MODE               PIC 9 VALUE 1.
+       01 WS-ISBN               PIC 9(10).
+       01 DBS                   PIC X(2).
+          88 DBS-OK                   VALUE "00".
+       01 TLS                   PIC X(2).
+          88 TLS-OK                   VALUE "00".
+       01 WDS                   PIC X(2).
+          88 WDS-OK                   VALUE "00".
+       01 CKS                   PIC X(2).
+          88 CKS-OK                   VALUE "00".
+          88 CKS-FILE-NOT-FOUND       VALUE "35".
+       01 WS-WD-EOF             PIC X(2) VALUE "N".
+          88 WD-EOF-REACHED           VALUE "Y".
+       01 WS-CHECKPOINT-COUNT   PIC 9(7) VALUE 0.
+       01 WS-PROCESSED-COUNT    PIC 9(7) VALUE 0.
+       01 WS-REMOVED-COUNT      PIC 9(5) COMP VALUE 0.
+       01 WS-NOTFOUND-COUNT     PIC 9(5) COMP VALUE 0.
+       01 LKS                   PIC X(2).
+          88 LKS-OK                   VALUE "00".
+       01 WS-LOCK-HELD          PIC X(2) VALUE "N".
+          88 LOCK-IS-HELD             VALUE "Y".
+       01 WS-LOCK-FILENAME      PIC X(40) VALUE "./library.lck".
+       01 WS-LOCK-DELETE-RESULT PIC S9(9) COMP-5.
+
       PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM OPEN-DATABASE
-           PERFORM GET-BOOK-ISBN
-           PERFORM FIND-AND-DELETE-BOOK UNTIL EOF IS NOT = 'N' OR IS-FOUND IS NOT = 'N'
+           DISPLAY "1. Remove a book interactively"
+           DISPLAY "2. Batch withdrawal from a file"
+           DISPLAY "Please enter a choice: "
+           ACCEPT WS-MODE
+           EVALUATE WS-MODE
+               WHEN 1 PERFORM GET-BOOK-ISBN
+                      PERFORM FIND-AND-DELETE-BOOK
+               WHEN 2 PERFORM REMOVE-BOOKS-BATCH
+               WHEN OTHER DISPLAY "error: not a valid choice"
+           END-EVALUATE
            CLOSE LIBRARY-DATABASE
-           STOP RUN.
+           CLOSE TRANSACTION-LOG.
+           PERFORM RELEASE-LOCK
+           GOBACK.
 
        OPEN-DATABASE.
+           PERFORM ACQUIRE-LOCK
            OPEN I-O LIBRARY-DATABASE. *> Try opening database file
            IF NOT DBS-OK THEN
               DISPLAY "Error opening database file"
-              STOP RUN
+              PERFORM RELEASE-LOCK
+              GOBACK
+           END-IF.
+      *> the log is append-only, so EXTEND both creates it the first
+      *> time and picks up where the last run left off after that
+           OPEN EXTEND TRANSACTION-LOG.
+           IF NOT TLS-OK THEN
+              DISPLAY "Error opening transaction log"
+              CLOSE LIBRARY-DATABASE
+              PERFORM RELEASE-LOCK
+              GOBACK
+           END-IF.
+
+       ACQUIRE-LOCK.
+      *> a lock file already present means another add/modify/remove
+      *> job is working against the catalog -- refuse to start rather
+      *> than risk two jobs clobbering each other's changes
+           OPEN INPUT LOCK-FILE
+           IF LKS-OK THEN
+               CLOSE LOCK-FILE
+               DISPLAY "error: catalog is in use by another job -- try again shortly"
+               GOBACK
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           MOVE "REMOVE-BOOK" TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE
+           MOVE "Y" TO WS-LOCK-HELD.
+
+       RELEASE-LOCK.
+           IF LOCK-IS-HELD THEN
+               CALL "CBL_DELETE_FILE" USING WS-LOCK-FILENAME
+                   RETURNING WS-LOCK-DELETE-RESULT
+               MOVE "N" TO WS-LOCK-HELD
            END-IF.
 
        GET-BOOK-ISBN.
@@ -52,21 +152,115 @@
            ACCEPT WS-ISBN.
 
        FIND-AND-DELETE-BOOK.
-           READ LIBRARY-DATABASE
-                AT END
-                    MOVE 'Y' TO EOF
-
-                    IF IS-FOUND IS EQUAL TO 'N' THEN
-                        DISPLAY "book not found"
-                    END-IF
-
-                NOT AT END
-                    IF BOOK-ISBN IS EQUAL TO WS-ISBN THEN
-                        PERFORM DELETE-BOOK
-                        MOVE 'Y' TO IS-FOUND
-                    END-IF
+      *> keyed lookup straight to the record -- no need to scan the
+      *> whole file the way a sequential/relative open used to require
+           MOVE WS-ISBN TO BOOK-ISBN
+           READ LIBRARY-DATABASE RECORD
+                KEY IS BOOK-ISBN
+                INVALID KEY
+                    DISPLAY "book not found"
+                NOT INVALID KEY
+                    PERFORM DELETE-BOOK
            END-READ.
 
        DELETE-BOOK.
+           STRING "title=" FUNCTION TRIM(BOOK-TITLE)
+               " copies=" TOTAL-COPIES
+               DELIMITED BY SIZE INTO AUDIT-BEFORE
            DELETE LIBRARY-DATABASE RECORD
+           MOVE SPACES TO AUDIT-AFTER
+           PERFORM LOG-DELETE
            DISPLAY "book deleted".
+
+       LOG-DELETE.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "REMOVE-BOOK" TO AUDIT-PROGRAM
+           MOVE "DELETE"      TO AUDIT-ACTION
+           MOVE BOOK-ISBN     TO AUDIT-ISBN
+           WRITE AUDIT-RECORD.
+
+       REMOVE-BOOKS-BATCH.
+      *> a weeding run can list thousands of ISBNs -- if this job gets
+      *> interrupted partway through, the checkpoint file remembers how
+      *> many input records were already handled so the next run can
+      *> pick back up instead of reprocessing (and redeleting/relogging)
+      *> entries that already went through
+      *>
+      *> WORKING-STORAGE isn't reinitialized between CALLs into this
+      *> program, so a second batch withdrawal in the same menu session
+      *> has to start from a clean EOF flag and zeroed counters as well
+      *> -- WS-CHECKPOINT-COUNT gets its own reset inside READ-CHECKPOINT
+           MOVE "N" TO WS-WD-EOF
+           MOVE 0 TO WS-PROCESSED-COUNT
+           MOVE 0 TO WS-REMOVED-COUNT
+           MOVE 0 TO WS-NOTFOUND-COUNT
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT WITHDRAWALS-FILE
+           IF NOT WDS-OK THEN
+               DISPLAY "Error opening withdrawals.dat"
+           ELSE
+               IF WS-CHECKPOINT-COUNT IS GREATER THAN 0 THEN
+                   DISPLAY "Resuming withdrawal batch after "
+                       WS-CHECKPOINT-COUNT " previously processed record(s)"
+                   PERFORM SKIP-ONE-WITHDRAWAL
+                       WS-CHECKPOINT-COUNT TIMES
+               END-IF
+               PERFORM PROCESS-NEXT-WITHDRAWAL UNTIL WD-EOF-REACHED
+               CLOSE WITHDRAWALS-FILE
+               PERFORM RESET-CHECKPOINT
+               DISPLAY "Batch withdrawal complete: " WS-REMOVED-COUNT
+                   " removed, " WS-NOTFOUND-COUNT " not found"
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKS-OK THEN
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKP-COUNT TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-ONE-WITHDRAWAL.
+           READ WITHDRAWALS-FILE
+               AT END
+                   MOVE "Y" TO WS-WD-EOF
+           END-READ.
+
+       PROCESS-NEXT-WITHDRAWAL.
+           READ WITHDRAWALS-FILE
+               AT END
+                   MOVE "Y" TO WS-WD-EOF
+               NOT AT END
+                   PERFORM REMOVE-ONE-WITHDRAWAL
+           END-READ.
+
+       REMOVE-ONE-WITHDRAWAL.
+           MOVE WD-ISBN TO BOOK-ISBN
+           READ LIBRARY-DATABASE RECORD
+               KEY IS BOOK-ISBN
+               INVALID KEY
+                   DISPLAY "not found: " FUNCTION TRIM(WD-ISBN)
+                   ADD 1 TO WS-NOTFOUND-COUNT
+               NOT INVALID KEY
+                   PERFORM DELETE-BOOK
+                   ADD 1 TO WS-REMOVED-COUNT
+           END-READ
+           ADD 1 TO WS-PROCESSED-COUNT
+           PERFORM WRITE-CHECKPOINT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           COMPUTE CKP-COUNT = WS-CHECKPOINT-COUNT + WS-PROCESSED-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+      *> the batch ran to completion, so the next load starts fresh
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKP-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
