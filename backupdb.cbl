@@ -0,0 +1,179 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. BACKUP-DATABASE.
+      *> Nightly batch job: copies library.db to a dated backup file
+      *> and trims old backups down to a rolling retention window
+      AUTHOR. Aidan Simon.
+
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DATABASE *> Defines the file to be used as the DB
+           ASSIGN TO "./library.db"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BOOK-ISBN
+           ALTERNATE RECORD KEY IS BOOK-TITLE WITH DUPLICATES
+           FILE STATUS IS DBS.
+
+           SELECT BACKUP-DATABASE *> Today's dated copy, e.g. library.db.20260808
+           ASSIGN TO WS-BACKUP-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS BACKUP-ISBN
+           FILE STATUS IS BKS.
+
+           SELECT BACKUP-LOG *> List of backup files still within retention
+           ASSIGN TO "./backup.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BLS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIBRARY-DATABASE
+           DATA RECORD IS LIBRARY-RECORD.
+
+           COPY "librec.cpy".
+
+       FD  BACKUP-DATABASE
+           DATA RECORD IS BACKUP-RECORD.
+
+       01  BACKUP-RECORD.
+           05 BACKUP-TITLE       PIC X(25).
+           05 BACKUP-AUTHOR      PIC X(20).
+           05 BACKUP-PUBLISHER   PIC X(20).
+           05 BACKUP-YEAR        PIC 9(4).
+           05 BACKUP-ISBN        PIC 9(10).
+           05 BACKUP-TOTAL-COPIES     PIC 9(3).
+           05 BACKUP-AVAIL-COPIES     PIC 9(3).
+           05 BACKUP-CATEGORY    PIC X(15).
+
+       FD  BACKUP-LOG
+           DATA RECORD IS BACKUP-LOG-LINE.
+       01  BACKUP-LOG-LINE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BACKUP-FILENAME    PIC X(40).
+       01 WS-TODAY              PIC 9(8).
+       01 WS-EOF                PIC X(2) VALUE "N".
+          88 EOF-REACHED              VALUE "Y".
+       01 WS-BACKUP-COUNT       PIC 9(5) COMP VALUE 0.
+       01 DBS                   PIC X(2).
+          88 DBS-OK                   VALUE "00".
+       01 BKS                   PIC X(2).
+          88 BKS-OK                   VALUE "00".
+       01 BLS                   PIC X(2).
+          88 BLS-OK                   VALUE "00".
+          88 BLS-FILE-NOT-FOUND       VALUE "35".
+       01 WS-RETENTION-LIMIT    PIC 9(3) VALUE 7.
+       01 WS-LOG-COUNT          PIC 9(3) COMP VALUE 0.
+       01 WS-LOG-TABLE.
+          05 WS-LOG-ENTRY       PIC X(40) OCCURS 100 TIMES.
+       01 WS-I                  PIC 9(3) COMP.
+       01 WS-EXCESS-COUNT       PIC 9(3) COMP.
+       01 WS-DELETE-RESULT      PIC S9(9) COMP-5.
+
+      PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BUILD-BACKUP-FILENAME
+           PERFORM COPY-DATABASE-TO-BACKUP
+           PERFORM UPDATE-BACKUP-LOG
+           DISPLAY "Backup complete: " WS-BACKUP-COUNT " record(s) copied to "
+               FUNCTION TRIM(WS-BACKUP-FILENAME)
+           STOP RUN.
+
+       BUILD-BACKUP-FILENAME.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-BACKUP-FILENAME
+           STRING "./library.db." WS-TODAY
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME.
+
+       COPY-DATABASE-TO-BACKUP.
+           OPEN INPUT LIBRARY-DATABASE.
+           IF NOT DBS-OK THEN
+               DISPLAY "Error opening database file"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT BACKUP-DATABASE.
+           IF NOT BKS-OK THEN
+               DISPLAY "Error opening backup file"
+               CLOSE LIBRARY-DATABASE
+               STOP RUN
+           END-IF.
+           PERFORM COPY-NEXT-RECORD UNTIL EOF-REACHED
+           CLOSE LIBRARY-DATABASE
+           CLOSE BACKUP-DATABASE.
+
+       COPY-NEXT-RECORD.
+           READ LIBRARY-DATABASE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM WRITE-BACKUP-RECORD
+           END-READ.
+
+       WRITE-BACKUP-RECORD.
+           MOVE BOOK-TITLE       TO BACKUP-TITLE
+           MOVE BOOK-AUTHOR      TO BACKUP-AUTHOR
+           MOVE BOOK-PUBLISHER   TO BACKUP-PUBLISHER
+           MOVE BOOK-YEAR        TO BACKUP-YEAR
+           MOVE BOOK-ISBN        TO BACKUP-ISBN
+           MOVE TOTAL-COPIES     TO BACKUP-TOTAL-COPIES
+           MOVE AVAILABLE-COPIES TO BACKUP-AVAIL-COPIES
+           MOVE BOOK-CATEGORY    TO BACKUP-CATEGORY
+           WRITE BACKUP-RECORD
+               INVALID KEY
+                   DISPLAY "error: unable to write backup record"
+               NOT INVALID KEY
+                   ADD 1 TO WS-BACKUP-COUNT
+           END-WRITE.
+
+       UPDATE-BACKUP-LOG.
+      *> backup.log lists every backup file still inside the retention
+      *> window, oldest first -- once today's file pushes the count
+      *> past the limit, the oldest entries are removed from disk and
+      *> dropped from the log
+           PERFORM READ-BACKUP-LOG
+           ADD 1 TO WS-LOG-COUNT
+           MOVE WS-BACKUP-FILENAME TO WS-LOG-ENTRY(WS-LOG-COUNT)
+           MOVE 0 TO WS-EXCESS-COUNT
+           IF WS-LOG-COUNT IS GREATER THAN WS-RETENTION-LIMIT THEN
+               COMPUTE WS-EXCESS-COUNT = WS-LOG-COUNT - WS-RETENTION-LIMIT
+               PERFORM DELETE-OLDEST-BACKUP VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I GREATER THAN WS-EXCESS-COUNT
+           END-IF
+           PERFORM REWRITE-BACKUP-LOG.
+
+       READ-BACKUP-LOG.
+           MOVE 0 TO WS-LOG-COUNT
+           OPEN INPUT BACKUP-LOG
+           IF BLS-OK THEN
+               PERFORM READ-NEXT-LOG-ENTRY UNTIL EOF-REACHED
+               CLOSE BACKUP-LOG
+           END-IF
+           MOVE "N" TO WS-EOF.
+
+       READ-NEXT-LOG-ENTRY.
+           READ BACKUP-LOG
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LOG-COUNT
+                   MOVE BACKUP-LOG-LINE TO WS-LOG-ENTRY(WS-LOG-COUNT)
+           END-READ.
+
+       DELETE-OLDEST-BACKUP.
+           CALL "CBL_DELETE_FILE" USING WS-LOG-ENTRY(WS-I)
+               RETURNING WS-DELETE-RESULT.
+
+       REWRITE-BACKUP-LOG.
+           OPEN OUTPUT BACKUP-LOG
+           PERFORM WRITE-KEPT-LOG-ENTRY
+               VARYING WS-I FROM 1 BY 1 UNTIL WS-I GREATER THAN WS-LOG-COUNT
+           CLOSE BACKUP-LOG.
+
+       WRITE-KEPT-LOG-ENTRY.
+           IF WS-I IS GREATER THAN WS-EXCESS-COUNT THEN
+               MOVE WS-LOG-ENTRY(WS-I) TO BACKUP-LOG-LINE
+               WRITE BACKUP-LOG-LINE
+           END-IF.
